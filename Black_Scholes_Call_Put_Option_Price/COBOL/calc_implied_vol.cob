@@ -0,0 +1,154 @@
+      *> ---------------------------------------------------------------
+      *> Program: CALC-IMPLIED-VOL
+      *> Purpose: Works backward from an observed market option price
+      *>          to the volatility that reproduces it under the
+      *>          Black-Scholes model, so quoted premiums can be turned
+      *>          into implied vol without an external spreadsheet.
+      *>
+      *> Description:
+      *>   - Reads one quote per record: underlying, S, K, T, R, the
+      *>     dividend yield, the observed market price and whether it
+      *>     is a call or a put.
+      *>   - Iterates SIGMA by bisection, calling BS-PRICER each pass
+      *>     and narrowing the bracket until the computed price is
+      *>     within tolerance of the market price or the iteration
+      *>     limit is reached.
+      *>   - Writes one result record per quote: the implied sigma,
+      *>     the number of iterations used and whether it converged.
+      *>
+      *> Why bisection rather than Newton-Raphson:
+      *>   Vega (the Newton-Raphson step size) can be vanishingly small
+      *>   for deep in/out-of-the-money or near-expiry quotes, which
+      *>   makes a Newton step blow up. Bisection only needs the price
+      *>   to be monotonic in SIGMA, which always holds here, so it
+      *>   converges reliably across the whole quote file unattended.
+      *>
+      *> Modification History:
+      *>   2026-08-08  Original version.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-IMPLIED-VOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUOTE-FILE ASSIGN TO "QUOTEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUOTE-FILE-STATUS.
+
+           SELECT IMPLIED-VOL-FILE ASSIGN TO "IVOLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IVOL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUOTE-FILE.
+           COPY BSQUOTE.
+
+       FD  IMPLIED-VOL-FILE.
+           COPY BSIVOUT.
+
+       WORKING-STORAGE SECTION.
+       01 QUOTE-FILE-STATUS     PIC XX.
+       01 IVOL-FILE-STATUS      PIC XX.
+       01 END-OF-FILE           PIC X(1) VALUE "N".
+
+      * Bisection bracket and working variables
+       01 LOW-SIGMA             PIC 9(1)V9(5) VALUE 0.00100.
+       01 HIGH-SIGMA            PIC 9(1)V9(5) VALUE 5.00000.
+       01 TRIAL-SIGMA           PIC 9(1)V9(5).
+       01 TRIAL-PRICE           PIC 9(6)V9(6).
+       01 PRICE-DIFFERENCE      PIC S9(6)V9(6).
+       01 CONVERGENCE-TOLERANCE PIC 9(1)V9(6) VALUE 0.000100.
+       01 ITERATION-COUNT       PIC 9(3).
+       01 MAXIMUM-ITERATIONS    PIC 9(3) VALUE 60.
+
+      * Fields passed to BS-PRICER that this program does not use
+       01 NOT-USED-CALLPRICE       PIC 9(6)V9(6).
+       01 NOT-USED-PUTPRICE        PIC 9(6)V9(6).
+       01 NOT-USED-DELTA-CALL      PIC S9(3)V9(6).
+       01 NOT-USED-DELTA-PUT       PIC S9(3)V9(6).
+       01 NOT-USED-GAMMA           PIC S9(3)V9(6).
+       01 NOT-USED-VEGA            PIC S9(5)V9(6).
+       01 NOT-USED-THETA-CALL      PIC S9(5)V9(6).
+       01 NOT-USED-THETA-PUT       PIC S9(5)V9(6).
+       01 NOT-USED-RHO-CALL        PIC S9(5)V9(6).
+       01 NOT-USED-RHO-PUT         PIC S9(5)V9(6).
+       01 NOT-USED-CDF-METHOD      PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-FILES
+           PERFORM READ-QUOTE-RECORD
+           PERFORM SOLVE-ONE-QUOTE UNTIL END-OF-FILE = "Y"
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT QUOTE-FILE
+           OPEN OUTPUT IMPLIED-VOL-FILE.
+
+       CLOSE-FILES.
+           CLOSE QUOTE-FILE
+           CLOSE IMPLIED-VOL-FILE.
+
+       READ-QUOTE-RECORD.
+           READ QUOTE-FILE
+               AT END MOVE "Y" TO END-OF-FILE
+           END-READ.
+
+       SOLVE-ONE-QUOTE.
+           MOVE 0.00100 TO LOW-SIGMA
+           MOVE 5.00000 TO HIGH-SIGMA
+           MOVE 0 TO ITERATION-COUNT
+           MOVE 999999.999999 TO PRICE-DIFFERENCE
+
+           PERFORM BISECTION-STEP
+               UNTIL ITERATION-COUNT = MAXIMUM-ITERATIONS
+               OR FUNCTION ABS(PRICE-DIFFERENCE) <
+                   CONVERGENCE-TOLERANCE
+
+           MOVE PQ-UNDERLYING TO IV-UNDERLYING
+           MOVE PQ-SEQUENCE-NUMBER TO IV-SEQUENCE-NUMBER
+           MOVE TRIAL-SIGMA TO IV-IMPLIED-SIGMA
+           MOVE ITERATION-COUNT TO IV-ITERATIONS
+           IF FUNCTION ABS(PRICE-DIFFERENCE) < CONVERGENCE-TOLERANCE
+               MOVE "Y" TO IV-CONVERGED
+           ELSE
+               MOVE "N" TO IV-CONVERGED
+           END-IF
+           WRITE IMPLIED-VOL-RECORD
+
+           PERFORM READ-QUOTE-RECORD.
+
+      *> One bisection pass: price the quote at the midpoint of the
+      *> current bracket and narrow the bracket toward the side whose
+      *> price is on the same side of the market price as the
+      *> midpoint, exploiting that price is monotonically increasing
+      *> in SIGMA for both calls and puts.
+       BISECTION-STEP.
+           COMPUTE TRIAL-SIGMA = (LOW-SIGMA + HIGH-SIGMA) / 2
+
+           CALL "BS-PRICER" USING PQ-S PQ-K PQ-T PQ-R TRIAL-SIGMA
+               PQ-DIVIDEND-YIELD NOT-USED-CALLPRICE
+               NOT-USED-PUTPRICE NOT-USED-DELTA-CALL
+               NOT-USED-DELTA-PUT NOT-USED-GAMMA NOT-USED-VEGA
+               NOT-USED-THETA-CALL NOT-USED-THETA-PUT
+               NOT-USED-RHO-CALL NOT-USED-RHO-PUT
+               NOT-USED-CDF-METHOD
+
+           IF PQ-PRICE-TYPE = "C"
+               MOVE NOT-USED-CALLPRICE TO TRIAL-PRICE
+           ELSE
+               MOVE NOT-USED-PUTPRICE TO TRIAL-PRICE
+           END-IF
+
+           COMPUTE PRICE-DIFFERENCE = TRIAL-PRICE - PQ-MARKET-PRICE
+
+           IF PRICE-DIFFERENCE < 0
+               MOVE TRIAL-SIGMA TO LOW-SIGMA
+           ELSE
+               MOVE TRIAL-SIGMA TO HIGH-SIGMA
+           END-IF
+
+           ADD 1 TO ITERATION-COUNT.
