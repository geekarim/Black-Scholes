@@ -0,0 +1,264 @@
+      *> ---------------------------------------------------------------
+      *> Program: BINOMIAL-AMERICAN
+      *> Purpose: Prices an American-style option (early exercise
+      *>          permitted at every node) using a Cox-Ross-Rubinstein
+      *>          binomial lattice.
+      *>
+      *> Description:
+      *>   - Accepts input parameters:
+      *>       S          = Current price of the underlying
+      *>       K          = Strike price
+      *>       T          = Time to maturity (in years)
+      *>       R          = Risk-free interest rate
+      *>       SIGMA      = Volatility of the underlying asset
+      *>       NUM-STEPS  = Number of steps in the binomial lattice
+      *>
+      *>   - Builds the lattice of underlying prices at expiry, then
+      *>     works backward one step at a time, at each node taking
+      *>     the greater of the discounted continuation value and the
+      *>     immediate exercise value (intrinsic value), for both the
+      *>     call and the put side.
+      *>
+      *>   - Returns the American call and put prices.
+      *>
+      *> Dependencies:
+      *>   - No external libraries required
+      *>   - Uses COBOL math functions (EXP, SQRT, MAX)
+      *>
+      *> Modification History:
+      *>   2026-08-08  Original version, added so BLACK-SCHOLES can
+      *>               dispatch American-style contracts here instead
+      *>               of relying on an outside vendor tool.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BINOMIAL-AMERICAN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Lattice parameters derived from the CRR model. NET-CARRY-RATE
+      * is the risk-free rate less the continuous dividend yield (the
+      * drift the risk-neutral probability is built from); worked out
+      * on its own so RISK-NEUTRAL-PROB's COMPUTE reads as the
+      * standard dividend-adjusted CRR formula.
+       01 TIME-STEP            PIC 9(2)V9(8).
+       01 UP-FACTOR             PIC 9(3)V9(8).
+       01 DOWN-FACTOR           PIC 9(3)V9(8).
+       01 NET-CARRY-RATE        PIC S9(1)V9(8) SIGN LEADING SEPARATE.
+       01 RISK-NEUTRAL-PROB     PIC 9(1)V9(8).
+       01 DISCOUNT-PER-STEP     PIC 9(1)V9(8).
+
+      * Working node values, one entry per terminal/lattice level node
+       01 STEP-NUMBER           PIC 9(3).
+       01 NODE-INDEX            PIC 9(3).
+       01 UP-MOVES              PIC 9(3).
+       01 UNDERLYING-AT-NODE    PIC 9(7)V9(5).
+       01 CONTINUATION-VALUE    PIC 9(7)V9(5).
+       01 EXERCISE-VALUE        PIC 9(7)V9(5).
+
+      * CONTINUATION-UP-TERM/DOWN-TERM/WEIGHTED-SUM build up the
+      * probability-weighted continuation value one piece at a time
+      * (up-move share, down-move share, their sum) before it is
+      * discounted back one step, so CONTINUATION-VALUE reads as the
+      * standard backward-induction formula rather than one long
+      * nested expression.
+       01 CONTINUATION-UP-TERM  PIC S9(7)V9(5).
+       01 CONTINUATION-DOWN-TERM PIC S9(7)V9(5).
+       01 CONTINUATION-WEIGHTED-SUM PIC S9(7)V9(5).
+
+      * UP-FACTOR and DOWN-FACTOR are raised to a power in their own
+      * COMPUTE statement before being multiplied into the node
+      * price, and the exponent itself (the up/down move count for
+      * this node) is worked out into its own field first, so each
+      * COMPUTE does one arithmetic operation.
+       01 UP-POWER              PIC 9(7)V9(8).
+       01 DOWN-POWER            PIC 9(7)V9(8).
+       01 UP-EXPONENT           PIC 9(3).
+       01 DOWN-EXPONENT         PIC 9(3).
+
+       01 CALL-LATTICE.
+           05 CALL-NODE-VALUE OCCURS 201 TIMES PIC 9(7)V9(5).
+       01 PUT-LATTICE.
+           05 PUT-NODE-VALUE  OCCURS 201 TIMES PIC 9(7)V9(5).
+
+      * LOCAL-S and LOCAL-SIGMA are the underlying price and volatility
+      * actually fed into the lattice for a given pricing pass.
+      * ESTIMATE-GREEKS reprices the lattice with these bumped away
+      * from BA-S/BA-SIGMA to build a finite-difference Delta and Vega,
+      * without disturbing the caller's own copies of S and SIGMA.
+       01 LOCAL-S               PIC 9(5)V9(5).
+       01 LOCAL-SIGMA           PIC 9(1)V9(5).
+       01 DELTA-BUMP            PIC 9(3)V9(5) VALUE 0.01.
+       01 VEGA-BUMP             PIC 9(1)V9(5) VALUE 0.0001.
+       01 PRICE-BASE-CALL       PIC 9(7)V9(5).
+       01 PRICE-BASE-PUT        PIC 9(7)V9(5).
+       01 PRICE-S-UP            PIC 9(7)V9(5).
+       01 PRICE-S-DOWN          PIC 9(7)V9(5).
+       01 PRICE-S-UP-PUT        PIC 9(7)V9(5).
+       01 PRICE-S-DOWN-PUT      PIC 9(7)V9(5).
+       01 PRICE-SIGMA-UP        PIC 9(7)V9(5).
+       01 PRICE-SIGMA-UP-PUT    PIC 9(7)V9(5).
+       01 DELTA-NUMER           PIC S9(7)V9(5).
+       01 DELTA-DENOM           PIC S9(3)V9(5).
+
+       LINKAGE SECTION.
+       01 BA-S              PIC 9(5)V9(5).
+       01 BA-K              PIC 9(5)V9(5).
+       01 BA-T              PIC 9(1)V9(5).
+       01 BA-R              PIC S9(1)V9(5) SIGN LEADING SEPARATE.
+       01 BA-SIGMA          PIC 9(1)V9(5).
+       01 BA-DIVIDEND-YIELD PIC S9(1)V9(5) SIGN LEADING SEPARATE.
+       01 BA-NUM-STEPS      PIC 9(3).
+       01 BA-CALLPRICE      PIC 9(6)V9(6).
+       01 BA-PUTPRICE       PIC 9(6)V9(6).
+       01 BA-DELTA-CALL     PIC S9(3)V9(6).
+       01 BA-DELTA-PUT      PIC S9(3)V9(6).
+       01 BA-VEGA           PIC S9(5)V9(6).
+       01 BA-VEGA-PUT       PIC S9(5)V9(6).
+
+       PROCEDURE DIVISION USING BA-S BA-K BA-T BA-R BA-SIGMA
+           BA-DIVIDEND-YIELD BA-NUM-STEPS BA-CALLPRICE BA-PUTPRICE
+           BA-DELTA-CALL BA-VEGA BA-DELTA-PUT BA-VEGA-PUT.
+
+      *> T = 0 is a legal input (a contract priced on its own expiry
+      *> date) but degenerates the lattice's up/down factors to 1,
+      *> making UP-FACTOR - DOWN-FACTOR a 0/0 divide in
+      *> RISK-NEUTRAL-PROB, so it is handled directly as intrinsic
+      *> value instead, the same way BS-PRICER handles T = 0.
+       MAIN.
+           IF BA-T = 0
+               PERFORM CALCULATE-INSTANT-VALUE
+           ELSE
+               MOVE BA-S TO LOCAL-S
+               MOVE BA-SIGMA TO LOCAL-SIGMA
+               PERFORM PRICE-LATTICE
+               MOVE CALL-NODE-VALUE (1) TO BA-CALLPRICE
+               MOVE PUT-NODE-VALUE (1) TO BA-PUTPRICE
+               MOVE CALL-NODE-VALUE (1) TO PRICE-BASE-CALL
+               MOVE PUT-NODE-VALUE (1) TO PRICE-BASE-PUT
+               PERFORM ESTIMATE-GREEKS
+           END-IF
+           GOBACK.
+
+       CALCULATE-INSTANT-VALUE.
+           COMPUTE BA-CALLPRICE = FUNCTION MAX(BA-S - BA-K, 0)
+           COMPUTE BA-PUTPRICE  = FUNCTION MAX(BA-K - BA-S, 0)
+           MOVE 0 TO BA-DELTA-CALL BA-DELTA-PUT BA-VEGA BA-VEGA-PUT.
+
+      *> Builds and unwinds the lattice for whatever LOCAL-S and
+      *> LOCAL-SIGMA currently hold, leaving the call/put price at
+      *> expiry-node-1 in CALL-NODE-VALUE (1) / PUT-NODE-VALUE (1).
+       PRICE-LATTICE.
+           PERFORM BUILD-LATTICE-PARAMETERS
+           PERFORM BUILD-TERMINAL-PAYOFFS
+           MOVE BA-NUM-STEPS TO STEP-NUMBER
+           PERFORM UNWIND-ONE-STEP UNTIL STEP-NUMBER = 0.
+
+      *> The lattice has no closed-form Greeks, so Delta and Vega are
+      *> estimated by repricing the tree with the underlying and the
+      *> volatility nudged by a small amount and taking the resulting
+      *> slope, the standard finite-difference technique for a
+      *> numerical (as opposed to closed-form) pricing model. The put
+      *> side is repriced the same way as the call side rather than
+      *> reusing the call's slope, since an American call and put can
+      *> have different early-exercise boundaries (most visibly once a
+      *> dividend yield is in play), so their Greeks are not
+      *> interchangeable the way they are for the European closed form.
+       ESTIMATE-GREEKS.
+           COMPUTE LOCAL-S = BA-S + DELTA-BUMP
+           PERFORM PRICE-LATTICE
+           MOVE CALL-NODE-VALUE (1) TO PRICE-S-UP
+           MOVE PUT-NODE-VALUE (1) TO PRICE-S-UP-PUT
+
+           COMPUTE LOCAL-S = BA-S - DELTA-BUMP
+           PERFORM PRICE-LATTICE
+           MOVE CALL-NODE-VALUE (1) TO PRICE-S-DOWN
+           MOVE PUT-NODE-VALUE (1) TO PRICE-S-DOWN-PUT
+
+           MOVE BA-S TO LOCAL-S
+           COMPUTE DELTA-NUMER = PRICE-S-UP - PRICE-S-DOWN
+           COMPUTE DELTA-DENOM = 2 * DELTA-BUMP
+           COMPUTE BA-DELTA-CALL = DELTA-NUMER / DELTA-DENOM
+
+           COMPUTE DELTA-NUMER = PRICE-S-UP-PUT - PRICE-S-DOWN-PUT
+           COMPUTE BA-DELTA-PUT = DELTA-NUMER / DELTA-DENOM
+
+           COMPUTE LOCAL-SIGMA = BA-SIGMA + VEGA-BUMP
+           PERFORM PRICE-LATTICE
+           MOVE CALL-NODE-VALUE (1) TO PRICE-SIGMA-UP
+           MOVE PUT-NODE-VALUE (1) TO PRICE-SIGMA-UP-PUT
+           MOVE BA-SIGMA TO LOCAL-SIGMA
+
+           COMPUTE BA-VEGA = (PRICE-SIGMA-UP - PRICE-BASE-CALL)
+               / VEGA-BUMP
+           COMPUTE BA-VEGA-PUT = (PRICE-SIGMA-UP-PUT - PRICE-BASE-PUT)
+               / VEGA-BUMP.
+
+       BUILD-LATTICE-PARAMETERS.
+           COMPUTE TIME-STEP = BA-T / BA-NUM-STEPS
+           COMPUTE UP-FACTOR = FUNCTION EXP(LOCAL-SIGMA *
+               FUNCTION SQRT(TIME-STEP))
+           COMPUTE DOWN-FACTOR = 1 / UP-FACTOR
+           COMPUTE NET-CARRY-RATE = BA-R - BA-DIVIDEND-YIELD
+           COMPUTE RISK-NEUTRAL-PROB =
+               (FUNCTION EXP(NET-CARRY-RATE * TIME-STEP) - DOWN-FACTOR)
+               / (UP-FACTOR - DOWN-FACTOR)
+           COMPUTE DISCOUNT-PER-STEP = FUNCTION EXP(-BA-R * TIME-STEP).
+
+       BUILD-TERMINAL-PAYOFFS.
+           MOVE 0 TO UP-MOVES
+           PERFORM BUILD-ONE-TERMINAL-NODE
+               UNTIL UP-MOVES > BA-NUM-STEPS.
+
+       BUILD-ONE-TERMINAL-NODE.
+           COMPUTE UP-POWER = UP-FACTOR ** UP-MOVES
+           COMPUTE DOWN-EXPONENT = BA-NUM-STEPS - UP-MOVES
+           COMPUTE DOWN-POWER = DOWN-FACTOR ** DOWN-EXPONENT
+           COMPUTE UNDERLYING-AT-NODE = LOCAL-S * UP-POWER * DOWN-POWER
+           COMPUTE CALL-NODE-VALUE (UP-MOVES + 1) =
+               FUNCTION MAX(UNDERLYING-AT-NODE - BA-K, 0)
+           COMPUTE PUT-NODE-VALUE (UP-MOVES + 1) =
+               FUNCTION MAX(BA-K - UNDERLYING-AT-NODE, 0)
+           ADD 1 TO UP-MOVES.
+
+      *> Collapses the lattice from STEP-NUMBER nodes down to
+      *> STEP-NUMBER - 1 nodes, comparing continuation value against
+      *> immediate exercise value at every surviving node.
+       UNWIND-ONE-STEP.
+           MOVE 1 TO NODE-INDEX
+           PERFORM UNWIND-ONE-NODE UNTIL NODE-INDEX > STEP-NUMBER
+           SUBTRACT 1 FROM STEP-NUMBER.
+
+       UNWIND-ONE-NODE.
+           COMPUTE CONTINUATION-UP-TERM = RISK-NEUTRAL-PROB
+               * CALL-NODE-VALUE (NODE-INDEX + 1)
+           COMPUTE CONTINUATION-DOWN-TERM = (1 - RISK-NEUTRAL-PROB)
+               * CALL-NODE-VALUE (NODE-INDEX)
+           COMPUTE CONTINUATION-WEIGHTED-SUM = CONTINUATION-UP-TERM
+               + CONTINUATION-DOWN-TERM
+           COMPUTE CONTINUATION-VALUE = CONTINUATION-WEIGHTED-SUM
+               * DISCOUNT-PER-STEP
+           COMPUTE UP-EXPONENT = NODE-INDEX - 1
+           COMPUTE UP-POWER = UP-FACTOR ** UP-EXPONENT
+           COMPUTE DOWN-EXPONENT = STEP-NUMBER - NODE-INDEX
+           COMPUTE DOWN-POWER = DOWN-FACTOR ** DOWN-EXPONENT
+           COMPUTE UNDERLYING-AT-NODE = LOCAL-S * UP-POWER * DOWN-POWER
+           COMPUTE EXERCISE-VALUE =
+               FUNCTION MAX(UNDERLYING-AT-NODE - BA-K, 0)
+           COMPUTE CALL-NODE-VALUE (NODE-INDEX) =
+               FUNCTION MAX(CONTINUATION-VALUE, EXERCISE-VALUE)
+
+           COMPUTE CONTINUATION-UP-TERM = RISK-NEUTRAL-PROB
+               * PUT-NODE-VALUE (NODE-INDEX + 1)
+           COMPUTE CONTINUATION-DOWN-TERM = (1 - RISK-NEUTRAL-PROB)
+               * PUT-NODE-VALUE (NODE-INDEX)
+           COMPUTE CONTINUATION-WEIGHTED-SUM = CONTINUATION-UP-TERM
+               + CONTINUATION-DOWN-TERM
+           COMPUTE CONTINUATION-VALUE = CONTINUATION-WEIGHTED-SUM
+               * DISCOUNT-PER-STEP
+           COMPUTE EXERCISE-VALUE =
+               FUNCTION MAX(BA-K - UNDERLYING-AT-NODE, 0)
+           COMPUTE PUT-NODE-VALUE (NODE-INDEX) =
+               FUNCTION MAX(CONTINUATION-VALUE, EXERCISE-VALUE)
+
+           ADD 1 TO NODE-INDEX.
