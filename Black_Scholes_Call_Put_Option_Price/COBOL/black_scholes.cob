@@ -1,111 +1,577 @@
       *> ---------------------------------------------------------------
       *> Program: BLACK-SCHOLES
-      *> Purpose: Computes European call and put option prices using the 
-      *>          Black-Scholes model.
-      *> 
-      *> Description:
-      *>   - Accepts input parameters:
-      *>       S      = Current stock price
-      *>       K      = Strike price
-      *>       T      = Time to maturity (in years)
-      *>       R      = Risk-free interest rate
-      *>       SIGMA  = Volatility of the underlying asset
+      *> Purpose: Batch driver that prices an evening's option book.
+      *>          Reads one fixed-width portfolio record per contract,
+      *>          validates it, prices it (European closed-form via
+      *>          BS-PRICER, or American early-exercise via the
+      *>          BINOMIAL-AMERICAN lattice), and produces the extract,
+      *>          audit log and portfolio summary report the rest of
+      *>          the risk pipeline depends on.
       *>
-      *>   - If T = 0, returns intrinsic value (max(S-K, 0) or 
-      *>     max(K-S, 0))
-      *>   - Otherwise:
-      *>       1. Calculates d1 and d2
-      *>       2. Approximates normal CDF of d1 and d2 using 
-      *>          tanh-inspired formula (a smooth, fast approximation)
-      *>       3. Computes Black-Scholes call and put prices
+      *> Description:
+      *>   - Reads PORTFOLIO-FILE, one record per option contract:
+      *>       underlying, expiry date, option style (E/A), S, K, T,
+      *>       R, SIGMA, dividend yield Q, binomial step count and
+      *>       signed position quantity.
+      *>   - VALIDATE-INPUTS rejects out-of-range records (SIGMA <= 0,
+      *>     S <= 0, K <= 0, T < 0) to REJECT-FILE with a reason code
+      *>     instead of letting a bad record abend the run.
+      *>   - European contracts are priced through BS-PRICER; American
+      *>     contracts through the BINOMIAL-AMERICAN lattice.
+      *>   - Every priced contract is written to EXTRACT-FILE for the
+      *>     downstream risk system and to AUDIT-FILE for compliance,
+      *>     and is rolled into the in-memory summary table kept by
+      *>     underlying and expiry date.
+      *>   - A checkpoint record is written every CHECKPOINT-INTERVAL
+      *>     contracts (and again at end of run) so a rerun after an
+      *>     abend resumes just past the last one processed rather
+      *>     than reprocessing, or skipping, the whole book.
       *>
-      *>   - Displays both call and put prices
-      *> 
       *> Dependencies:
-      *>   - No external libraries required
-      *>   - Uses COBOL math functions (LOG, EXP, SQRT, MAX)
-      *> 
-      *> Note:
-      *>   The normal CDF approximation uses a hyperbolic tangent-style
-      *>   approximation
+      *>   - Calls BS-PRICER for European pricing and the Greeks
+      *>   - Calls BINOMIAL-AMERICAN for American early-exercise pricing
+      *>   - No other external libraries required
+      *>
+      *> Modification History:
+      *>   2026-08-08  Replaced the single hardcoded contract with a
+      *>               portfolio batch file; added Greeks, dividend
+      *>               yield, American dispatch, input validation,
+      *>               checkpoint/restart, the risk extract, the audit
+      *>               log and the underlying/expiry summary report.
+      *>               The pricing formulas themselves moved out to
+      *>               BS-PRICER so the implied-vol solver can share
+      *>               them.
       *> ---------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BLACK-SCHOLES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE ASSIGN TO "PORTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PORTFOLIO-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-FILE.
+           COPY BSPORTIN.
+
+       FD  REJECT-FILE.
+           COPY BSREJECT.
+
+       FD  CHECKPOINT-FILE.
+           COPY BSCHKPT.
+
+       FD  EXTRACT-FILE.
+           COPY BSEXTRAT.
+
+       FD  AUDIT-FILE.
+           COPY BSAUDIT.
+
        WORKING-STORAGE SECTION.
 
-      * Input parameters
-       01 S            PIC 9(5)V9(5) VALUE 100.00000.
-       01 K            PIC 9(5)V9(5) VALUE 100.00000.
-       01 T            PIC 9(1)V9(5) VALUE 1.00000.
-       01 R            PIC 9(1)V9(5) VALUE 0.02000.
-       01 SIGMA        PIC 9(1)V9(5) VALUE 0.20000.
-
-      * Computation variables
-       01 D1           PIC S9(4)V9(6).
-       01 D2           PIC S9(4)V9(6).
-       01 CDF-D1       PIC 9(4)V9(6).
-       01 CDF-D2       PIC 9(4)V9(6).
-       01 CALLPRICE    PIC 9(6)V9(6).
-       01 PUTPRICE     PIC 9(6)V9(6).
-
-      * Variables for normal CDF approximation
-       01 X-IN         PIC S9(4)V9(6).
-       01 CDF-OUT      PIC 9(4)V9(6).
+      * Working copies of the current contract's inputs, passed to
+      * BS-PRICER / BINOMIAL-AMERICAN once VALIDATE-INPUTS has
+      * confirmed they are sane.
+       01 S               PIC 9(5)V9(5).
+       01 K               PIC 9(5)V9(5).
+       01 T               PIC 9(1)V9(5).
+       01 R               PIC S9(1)V9(5) SIGN LEADING SEPARATE.
+       01 SIGMA           PIC 9(1)V9(5).
+       01 DIVIDEND-YIELD  PIC S9(1)V9(5) SIGN LEADING SEPARATE.
+       01 NUM-STEPS       PIC 9(3).
+       01 BINOMIAL-MAX-STEPS PIC 9(3) VALUE 200.
+
+      * Pricing results for the current contract
+       01 CALLPRICE       PIC 9(6)V9(6).
+       01 PUTPRICE        PIC 9(6)V9(6).
+       01 DELTA-CALL      PIC S9(3)V9(6).
+       01 DELTA-PUT       PIC S9(3)V9(6).
+       01 GAMMA           PIC S9(3)V9(6).
+       01 VEGA            PIC S9(5)V9(6).
+       01 VEGA-PUT        PIC S9(5)V9(6).
+       01 THETA-CALL      PIC S9(5)V9(6).
+       01 THETA-PUT       PIC S9(5)V9(6).
+       01 RHO-CALL        PIC S9(5)V9(6).
+       01 RHO-PUT         PIC S9(5)V9(6).
+       01 CDF-METHOD      PIC X(12).
+
+      * The leg of the priced result (call or put) that this
+      * position's PI-OPTION-TYPE actually holds, selected by
+      * SELECT-POSITION-LEG before the contract is rolled into the
+      * summary. VEGA-PUT exists alongside VEGA because an American
+      * call and put can have different Vega once early exercise is in
+      * play (most visibly with a nonzero dividend yield); for a
+      * European contract BS-PRICER returns the same value into both.
+       01 POSITION-PRICE  PIC 9(6)V9(6).
+       01 POSITION-DELTA  PIC S9(3)V9(6).
+       01 POSITION-VEGA   PIC S9(5)V9(6).
+
+      * Run control
+       01 END-OF-FILE             PIC X(1) VALUE "N".
+       01 RECORD-VALIDITY-SWITCH  PIC X(1).
+           88 VALID-RECORD            VALUE "Y".
+           88 INVALID-RECORD          VALUE "N".
+       01 RUN-TIMESTAMP           PIC X(15) VALUE SPACES.
+
+      * Checkpoint/restart control. LAST-PROCESSED-UNDERLYING and
+      * LAST-PROCESSED-SEQUENCE are set only when a record is
+      * successfully priced, so a checkpoint never records the key of
+      * a rejected record as the restart point. CHECKPOINT-INTERVAL is
+      * 1 (a checkpoint is written after every priced record, not
+      * batched) because EXTRACT-FILE/AUDIT-FILE/REJECT-FILE are each
+      * written per record and extended, not rewritten, on restart —
+      * batching the checkpoint behind them would let a restart
+      * reprice and re-append records that are already sitting in
+      * those files. The checkpoint write itself is a single line, so
+      * the added I/O per record is trivial against the output it is
+      * protecting.
+       01 RESTART-SEQUENCE           PIC 9(6) VALUE 0.
+       01 RESTART-UNDERLYING         PIC X(10) VALUE SPACES.
+       01 RECORDS-SINCE-CHECKPOINT   PIC 9(4) VALUE 0.
+       01 CHECKPOINT-INTERVAL        PIC 9(4) VALUE 0001.
+       01 LAST-PROCESSED-UNDERLYING  PIC X(10) VALUE SPACES.
+       01 LAST-PROCESSED-SEQUENCE    PIC 9(6) VALUE 0.
+
+      * File status bytes
+       01 PORTFOLIO-FILE-STATUS  PIC XX.
+       01 REJECT-FILE-STATUS     PIC XX.
+       01 CHECKPOINT-FILE-STATUS PIC XX.
+       01 EXTRACT-FILE-STATUS    PIC XX.
+       01 AUDIT-FILE-STATUS      PIC XX.
+
+      * Portfolio-level summary, one entry per underlying/expiry pair
+       01 SUMMARY-TABLE.
+           05 SUMMARY-ENTRY OCCURS 200 TIMES INDEXED BY SUMMARY-INDEX.
+               10 SUM-UNDERLYING           PIC X(10).
+               10 SUM-EXPIRY-DATE          PIC X(8).
+               10 SUM-CONTRACT-COUNT       PIC S9(7)
+                                               SIGN LEADING SEPARATE.
+               10 SUM-NET-POSITION         PIC S9(7)
+                                               SIGN LEADING SEPARATE.
+               10 SUM-NOTIONAL-EXPOSURE    PIC S9(9)V9(2)
+                                               SIGN LEADING SEPARATE.
+               10 SUM-NET-DELTA            PIC S9(7)V9(2)
+                                               SIGN LEADING SEPARATE.
+               10 SUM-NET-VEGA             PIC S9(7)V9(2)
+                                               SIGN LEADING SEPARATE.
+       01 SUMMARY-ENTRY-COUNT        PIC 9(3) VALUE 0.
+       01 SUMMARY-TABLE-MAX          PIC 9(3) VALUE 200.
+
+       01 GRAND-CONTRACT-COUNT       PIC S9(7) SIGN LEADING SEPARATE.
+       01 GRAND-NOTIONAL-EXPOSURE    PIC S9(9)V9(2)
+                                         SIGN LEADING SEPARATE.
+       01 GRAND-NET-DELTA            PIC S9(7)V9(2)
+                                         SIGN LEADING SEPARATE.
+       01 GRAND-NET-VEGA             PIC S9(7)V9(2)
+                                         SIGN LEADING SEPARATE.
 
        PROCEDURE DIVISION.
        MAIN.
-           IF T = 0 THEN
-               PERFORM CALCULATE-INSTANT-VALUE
+           PERFORM INITIALIZE-RUN
+           PERFORM READ-PORTFOLIO-RECORD
+           PERFORM SKIP-TO-RESTART-POINT
+               UNTIL END-OF-FILE = "Y"
+               OR PI-SEQUENCE-NUMBER > RESTART-SEQUENCE
+           PERFORM PROCESS-PORTFOLIO-RECORD UNTIL END-OF-FILE = "Y"
+           PERFORM PRINT-SUMMARY-REPORT
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RUN-TIMESTAMP(1:14)
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-FILES.
+
+      *> REJECT-FILE, EXTRACT-FILE and AUDIT-FILE carry a continuous
+      *> history of the book across a checkpoint/restart, so a resumed
+      *> run (RESTART-SEQUENCE > 0) extends whatever a prior run left
+      *> behind instead of reopening OUTPUT and truncating it. If the
+      *> downstream file itself did not survive to be extended, fall
+      *> back to OUTPUT so the run still produces one.
+       OPEN-FILES.
+           OPEN INPUT PORTFOLIO-FILE
+           IF PORTFOLIO-FILE-STATUS NOT = "00"
+               DISPLAY "BLACK-SCHOLES: CANNOT OPEN PORTFOLIO FILE, "
+                   "FILE STATUS=" PORTFOLIO-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF RESTART-SEQUENCE > 0
+               PERFORM OPEN-EXTEND-OR-OUTPUT
            ELSE
-               PERFORM CALCULATE-BLACK-SCHOLES
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       OPEN-EXTEND-OR-OUTPUT.
+           OPEN EXTEND REJECT-FILE
+           IF REJECT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           OPEN EXTEND EXTRACT-FILE
+           IF EXTRACT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXTRACT-FILE
            END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
-           PERFORM DISPLAY-RESULTS
-           STOP RUN.
+      *> Reads the restart-checkpoint control file, if one exists
+      *> from a prior run, so this run knows the key of the last
+      *> contract successfully priced.
+       READ-CHECKPOINT.
+           MOVE 0 TO RESTART-SEQUENCE
+           MOVE SPACES TO RESTART-UNDERLYING
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-FILE-STATUS = "00"
+                   MOVE CK-SEQUENCE-NUMBER TO RESTART-SEQUENCE
+                   MOVE CK-UNDERLYING TO RESTART-UNDERLYING
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-       CALCULATE-INSTANT-VALUE.
-           COMPUTE CALLPRICE = FUNCTION MAX(S - K, 0)
-           COMPUTE PUTPRICE  = FUNCTION MAX(K - S, 0).
+       READ-PORTFOLIO-RECORD.
+           READ PORTFOLIO-FILE
+               AT END MOVE "Y" TO END-OF-FILE
+           END-READ
+           IF PORTFOLIO-FILE-STATUS NOT = "00"
+               AND PORTFOLIO-FILE-STATUS NOT = "10"
+               DISPLAY "BLACK-SCHOLES: PORTFOLIO FILE READ ERROR, "
+                   "FILE STATUS=" PORTFOLIO-FILE-STATUS
+               STOP RUN
+           END-IF.
 
-       CALCULATE-BLACK-SCHOLES.
-           COMPUTE D1 = (FUNCTION LOG(S / K) + (R + 0.5 * SIGMA ** 2) * 
-           T) / (SIGMA * FUNCTION SQRT(T))
-           COMPUTE D2 = D1 - SIGMA * FUNCTION SQRT(T)
+      *> Sequential files have no random positioning, so resuming
+      *> after a checkpoint means reading forward past every record
+      *> at or before the restart point rather than reprocessing, or
+      *> blindly skipping, the rest of the book. The checkpoint's key
+      *> is underlying + sequence number together; if the record
+      *> actually sitting at the checkpointed sequence number does not
+      *> carry the checkpointed underlying, PI-SEQUENCE-NUMBER is not
+      *> the globally unique, monotonic key restart depends on, and
+      *> resuming from it would silently reposition to the wrong
+      *> record, so the run stops with a diagnostic instead. The key
+      *> check has to run against the record this paragraph was
+      *> entered with, before the read below moves past it.
+       SKIP-TO-RESTART-POINT.
+           IF END-OF-FILE NOT = "Y"
+               AND RESTART-SEQUENCE > 0
+               AND PI-SEQUENCE-NUMBER = RESTART-SEQUENCE
+               AND PI-UNDERLYING NOT = RESTART-UNDERLYING
+               DISPLAY "BLACK-SCHOLES: CHECKPOINT KEY MISMATCH AT "
+                   "SEQUENCE " RESTART-SEQUENCE ", EXPECTED "
+                   RESTART-UNDERLYING ", FOUND " PI-UNDERLYING
+               STOP RUN
+           END-IF
+           PERFORM READ-PORTFOLIO-RECORD.
+
+       PROCESS-PORTFOLIO-RECORD.
+           PERFORM VALIDATE-INPUTS
+           IF VALID-RECORD
+               PERFORM PRICE-ONE-CONTRACT
+               PERFORM DISPLAY-RESULTS
+               PERFORM WRITE-EXTRACT-RECORD
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM SELECT-POSITION-LEG
+               PERFORM ACCUMULATE-SUMMARY
+               MOVE PI-UNDERLYING TO LAST-PROCESSED-UNDERLYING
+               MOVE PI-SEQUENCE-NUMBER TO LAST-PROCESSED-SEQUENCE
+               PERFORM CHECKPOINT-PROGRESS
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+           PERFORM READ-PORTFOLIO-RECORD.
 
-           MOVE D1 TO X-IN
-           PERFORM NORMAL-CDF
-           MOVE CDF-OUT TO CDF-D1
+      *> Rejects a record instead of letting FUNCTION LOG or
+      *> FUNCTION SQRT blow up on a zero/negative SIGMA, a
+      *> non-positive S or K, or a negative T.
+       VALIDATE-INPUTS.
+           MOVE SPACES TO REJECT-RECORD
+           SET VALID-RECORD TO TRUE
+           IF PI-SIGMA NOT > 0
+               SET INVALID-RECORD TO TRUE
+               MOVE "SGMA" TO RJ-REASON-CODE
+               MOVE "Volatility SIGMA must be greater than zero"
+                   TO RJ-REASON-TEXT
+           ELSE
+               IF PI-S NOT > 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "PRCS" TO RJ-REASON-CODE
+                   MOVE "Underlying price S must be greater than zero"
+                       TO RJ-REASON-TEXT
+               ELSE
+                   IF PI-K NOT > 0
+                       SET INVALID-RECORD TO TRUE
+                       MOVE "STRK" TO RJ-REASON-CODE
+                       MOVE "Strike price K must be greater than zero"
+                           TO RJ-REASON-TEXT
+                   ELSE
+                       IF PI-T < 0
+                           SET INVALID-RECORD TO TRUE
+                           MOVE "TENR" TO RJ-REASON-CODE
+                           MOVE "Time to maturity T may not be negative"
+                               TO RJ-REASON-TEXT
+                       ELSE
+                           IF PI-OPTION-STYLE = "A"
+                               AND PI-NUM-STEPS > BINOMIAL-MAX-STEPS
+                               SET INVALID-RECORD TO TRUE
+                               MOVE "STEP" TO RJ-REASON-CODE
+                               MOVE "Step count exceeds lattice limit"
+                                   TO RJ-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
-           MOVE D2 TO X-IN
-           PERFORM NORMAL-CDF
-           MOVE CDF-OUT TO CDF-D2
+       PRICE-ONE-CONTRACT.
+           MOVE PI-S TO S
+           MOVE PI-K TO K
+           MOVE PI-T TO T
+           MOVE PI-R TO R
+           MOVE PI-SIGMA TO SIGMA
+           MOVE PI-DIVIDEND-YIELD TO DIVIDEND-YIELD
+           MOVE PI-NUM-STEPS TO NUM-STEPS
+           IF PI-OPTION-STYLE = "A"
+               IF NUM-STEPS = 0
+                   MOVE 100 TO NUM-STEPS
+               END-IF
+               CALL "BINOMIAL-AMERICAN" USING S K T R SIGMA
+                   DIVIDEND-YIELD NUM-STEPS CALLPRICE PUTPRICE
+                   DELTA-CALL VEGA DELTA-PUT VEGA-PUT
+               MOVE 0 TO GAMMA THETA-CALL THETA-PUT RHO-CALL RHO-PUT
+               MOVE "BINOMIAL-CRR" TO CDF-METHOD
+           ELSE
+               CALL "BS-PRICER" USING S K T R SIGMA DIVIDEND-YIELD
+                   CALLPRICE PUTPRICE DELTA-CALL DELTA-PUT GAMMA
+                   VEGA THETA-CALL THETA-PUT RHO-CALL RHO-PUT
+                   CDF-METHOD
+               MOVE VEGA TO VEGA-PUT
+           END-IF.
 
-           COMPUTE CALLPRICE = S * CDF-D1 - K * FUNCTION EXP(-R * T) * 
-           CDF-D2
+       DISPLAY-RESULTS.
+           DISPLAY PI-UNDERLYING " Call Price: " CALLPRICE
+               " Put Price: " PUTPRICE
+           DISPLAY PI-UNDERLYING " Delta(Call): " DELTA-CALL
+               " Delta(Put): " DELTA-PUT
+               " Gamma: " GAMMA " Vega: " VEGA
+           DISPLAY PI-UNDERLYING " Theta(Call): " THETA-CALL
+               " Theta(Put): " THETA-PUT
+               " Rho(Call): " RHO-CALL " Rho(Put): " RHO-PUT.
 
-           COMPUTE D1 = -1 * D1
-           MOVE D1 TO X-IN
-           PERFORM NORMAL-CDF
-           MOVE CDF-OUT TO CDF-D1
+       WRITE-EXTRACT-RECORD.
+           MOVE PI-UNDERLYING TO EX-UNDERLYING
+           MOVE RUN-TIMESTAMP(1:8) TO EX-VALUATION-DATE
+           MOVE PI-EXPIRY-DATE TO EX-EXPIRY-DATE
+           MOVE S TO EX-S
+           MOVE K TO EX-K
+           MOVE T TO EX-T
+           MOVE R TO EX-R
+           MOVE SIGMA TO EX-SIGMA
+           MOVE CALLPRICE TO EX-CALLPRICE
+           MOVE PUTPRICE TO EX-PUTPRICE
+           WRITE EXTRACT-RECORD
+           IF EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "BLACK-SCHOLES: EXTRACT FILE WRITE ERROR, "
+                   "FILE STATUS=" EXTRACT-FILE-STATUS
+               STOP RUN
+           END-IF.
 
-           COMPUTE D2 = -1 * D2
-           MOVE D2 TO X-IN
-           PERFORM NORMAL-CDF
-           MOVE CDF-OUT TO CDF-D2
+       WRITE-AUDIT-RECORD.
+           MOVE RUN-TIMESTAMP TO AU-RUN-TIMESTAMP
+           MOVE PI-UNDERLYING TO AU-UNDERLYING
+           MOVE S TO AU-S
+           MOVE K TO AU-K
+           MOVE T TO AU-T
+           MOVE R TO AU-R
+           MOVE SIGMA TO AU-SIGMA
+           MOVE DIVIDEND-YIELD TO AU-DIVIDEND-YIELD
+           MOVE PI-OPTION-STYLE TO AU-OPTION-STYLE
+           MOVE NUM-STEPS TO AU-NUM-STEPS
+           MOVE CDF-METHOD TO AU-CDF-METHOD
+           MOVE CALLPRICE TO AU-CALLPRICE
+           MOVE PUTPRICE TO AU-PUTPRICE
+           WRITE AUDIT-RECORD
+           IF AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "BLACK-SCHOLES: AUDIT FILE WRITE ERROR, "
+                   "FILE STATUS=" AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF.
 
-           COMPUTE PUTPRICE  = K * FUNCTION EXP(-R * T) * CDF-D2 - S * 
-           CDF-D1.
+       WRITE-REJECT-RECORD.
+           MOVE PI-UNDERLYING TO RJ-UNDERLYING
+           MOVE PI-SEQUENCE-NUMBER TO RJ-SEQUENCE-NUMBER
+           WRITE REJECT-RECORD
+           IF REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "BLACK-SCHOLES: REJECT FILE WRITE ERROR, "
+                   "FILE STATUS=" REJECT-FILE-STATUS
+               STOP RUN
+           END-IF.
 
-       DISPLAY-RESULTS.
-           DISPLAY "Call Price: " CALLPRICE
-           DISPLAY "Put Price:  " PUTPRICE.
-
-       NORMAL-CDF.
-           COMPUTE CDF-OUT = 0.5 * (1 + (FUNCTION EXP(FUNCTION SQRT(2 / 
-           3.141593) * (X-IN + 0.044715 * X-IN ** 3)) - FUNCTION EXP(- 
-           FUNCTION SQRT(2 / 3.141593) * (X-IN + 0.044715 * X-IN ** 3)))
-           /(FUNCTION EXP(FUNCTION SQRT(2 / 3.141593) * (X-IN + 0.044715
-           * X-IN ** 3)) + FUNCTION EXP(- FUNCTION SQRT(2 / 3.141593) * 
-           (X-IN + 0.044715 * X-IN ** 3)))).
+      *> Both the call and the put are always priced (BS-PRICER and
+      *> BINOMIAL-AMERICAN return both sides), but a position only
+      *> holds one of them. PI-OPTION-TYPE = "P" selects the put leg
+      *> for the summary roll-up; anything else (including the normal
+      *> "C") defaults to the call leg.
+       SELECT-POSITION-LEG.
+           IF PI-OPTION-TYPE = "P"
+               MOVE PUTPRICE TO POSITION-PRICE
+               MOVE DELTA-PUT TO POSITION-DELTA
+               MOVE VEGA-PUT TO POSITION-VEGA
+           ELSE
+               MOVE CALLPRICE TO POSITION-PRICE
+               MOVE DELTA-CALL TO POSITION-DELTA
+               MOVE VEGA TO POSITION-VEGA
+           END-IF.
+
+      *> Rolls the current contract into its underlying/expiry
+      *> summary entry, weighting price and Greeks by the signed
+      *> position quantity (long positive, short negative). Notional
+      *> exposure is the position's own-leg (call or put) mark-to-
+      *> market value.
+       ACCUMULATE-SUMMARY.
+           SET SUMMARY-INDEX TO 1
+           SEARCH SUMMARY-ENTRY
+               AT END
+                   PERFORM ADD-NEW-SUMMARY-ENTRY
+               WHEN SUM-UNDERLYING (SUMMARY-INDEX) = PI-UNDERLYING
+                   AND SUM-EXPIRY-DATE (SUMMARY-INDEX) = PI-EXPIRY-DATE
+                   PERFORM UPDATE-SUMMARY-ENTRY
+           END-SEARCH.
+
+      *> The summary table holds one entry per distinct underlying/
+      *> expiry pair and is sized to SUMMARY-TABLE-MAX. A book with
+      *> more distinct pairs than that would write past the table, so
+      *> once it is full, further new pairs are left out of the
+      *> summary (with a diagnostic) rather than corrupting it. The
+      *> contract itself is still priced, extracted and audited either
+      *> way; only its contribution to this in-memory report is
+      *> skipped.
+       ADD-NEW-SUMMARY-ENTRY.
+           IF SUMMARY-ENTRY-COUNT NOT < SUMMARY-TABLE-MAX
+               DISPLAY "BLACK-SCHOLES: SUMMARY TABLE FULL, OMITTING "
+                   PI-UNDERLYING " " PI-EXPIRY-DATE
+                   " FROM PORTFOLIO SUMMARY"
+           ELSE
+               ADD 1 TO SUMMARY-ENTRY-COUNT
+               SET SUMMARY-INDEX TO SUMMARY-ENTRY-COUNT
+               MOVE PI-UNDERLYING TO SUM-UNDERLYING (SUMMARY-INDEX)
+               MOVE PI-EXPIRY-DATE TO SUM-EXPIRY-DATE (SUMMARY-INDEX)
+               MOVE 0 TO SUM-CONTRACT-COUNT (SUMMARY-INDEX)
+               MOVE 0 TO SUM-NET-POSITION (SUMMARY-INDEX)
+               MOVE 0 TO SUM-NOTIONAL-EXPOSURE (SUMMARY-INDEX)
+               MOVE 0 TO SUM-NET-DELTA (SUMMARY-INDEX)
+               MOVE 0 TO SUM-NET-VEGA (SUMMARY-INDEX)
+               PERFORM UPDATE-SUMMARY-ENTRY
+           END-IF.
+
+       UPDATE-SUMMARY-ENTRY.
+           ADD 1 TO SUM-CONTRACT-COUNT (SUMMARY-INDEX)
+           ADD PI-POSITION-QTY TO SUM-NET-POSITION (SUMMARY-INDEX)
+           COMPUTE SUM-NOTIONAL-EXPOSURE (SUMMARY-INDEX) =
+               SUM-NOTIONAL-EXPOSURE (SUMMARY-INDEX)
+               + PI-POSITION-QTY * POSITION-PRICE
+           COMPUTE SUM-NET-DELTA (SUMMARY-INDEX) =
+               SUM-NET-DELTA (SUMMARY-INDEX)
+               + PI-POSITION-QTY * POSITION-DELTA
+           COMPUTE SUM-NET-VEGA (SUMMARY-INDEX) =
+               SUM-NET-VEGA (SUMMARY-INDEX)
+               + PI-POSITION-QTY * POSITION-VEGA.
+
+       CHECKPOINT-PROGRESS.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT
+           IF RECORDS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE LAST-PROCESSED-UNDERLYING TO CK-UNDERLYING
+           MOVE LAST-PROCESSED-SEQUENCE TO CK-SEQUENCE-NUMBER
+           MOVE RUN-TIMESTAMP TO CK-RUN-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "BLACK-SCHOLES: CANNOT OPEN CHECKPOINT FILE "
+                   "FOR WRITE, FILE STATUS=" CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "BLACK-SCHOLES: CHECKPOINT FILE WRITE ERROR, "
+                   "FILE STATUS=" CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      *> SUMMARY-TABLE is built up only from records this run actually
+      *> processes, so after a restart (RESTART-SEQUENCE > 0) it covers
+      *> only the records read from the restart point forward, not the
+      *> whole book - the records skipped by SKIP-TO-RESTART-POINT were
+      *> already rolled into the summary the prior run printed before
+      *> it stopped. A full-book view after a restart means combining
+      *> that prior run's summary output with this one's, the same way
+      *> EXTRACT-FILE/AUDIT-FILE/REJECT-FILE are combined by appending
+      *> across runs rather than by this program re-deriving them.
+       PRINT-SUMMARY-REPORT.
+           MOVE 0 TO GRAND-CONTRACT-COUNT
+           MOVE 0 TO GRAND-NOTIONAL-EXPOSURE
+           MOVE 0 TO GRAND-NET-DELTA
+           MOVE 0 TO GRAND-NET-VEGA
+           DISPLAY "===== PORTFOLIO SUMMARY BY UNDERLYING/EXPIRY ====="
+           SET SUMMARY-INDEX TO 1
+           PERFORM PRINT-ONE-SUMMARY-LINE
+               UNTIL SUMMARY-INDEX > SUMMARY-ENTRY-COUNT
+           DISPLAY "===== GRAND TOTAL ====="
+           DISPLAY "Contracts: " GRAND-CONTRACT-COUNT
+               " Notional: " GRAND-NOTIONAL-EXPOSURE
+           DISPLAY "Net Delta: " GRAND-NET-DELTA
+               " Net Vega: " GRAND-NET-VEGA.
+
+       PRINT-ONE-SUMMARY-LINE.
+           DISPLAY SUM-UNDERLYING (SUMMARY-INDEX) " "
+               SUM-EXPIRY-DATE (SUMMARY-INDEX)
+               " Contracts: " SUM-CONTRACT-COUNT (SUMMARY-INDEX)
+               " Net Pos: " SUM-NET-POSITION (SUMMARY-INDEX)
+           DISPLAY "   Notional: "
+               SUM-NOTIONAL-EXPOSURE (SUMMARY-INDEX)
+               " Net Delta: " SUM-NET-DELTA (SUMMARY-INDEX)
+               " Net Vega: " SUM-NET-VEGA (SUMMARY-INDEX)
+           ADD SUM-CONTRACT-COUNT (SUMMARY-INDEX) TO
+               GRAND-CONTRACT-COUNT
+           ADD SUM-NOTIONAL-EXPOSURE (SUMMARY-INDEX) TO
+               GRAND-NOTIONAL-EXPOSURE
+           ADD SUM-NET-DELTA (SUMMARY-INDEX) TO GRAND-NET-DELTA
+           ADD SUM-NET-VEGA (SUMMARY-INDEX) TO GRAND-NET-VEGA
+           SET SUMMARY-INDEX UP BY 1.
+
+       TERMINATE-RUN.
+           IF RECORDS-SINCE-CHECKPOINT > 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           CLOSE PORTFOLIO-FILE
+           CLOSE REJECT-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE AUDIT-FILE.
