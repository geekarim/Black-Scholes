@@ -0,0 +1,224 @@
+      *> ---------------------------------------------------------------
+      *> Program: BS-PRICER
+      *> Purpose: Core European option pricing engine. Computes the
+      *>          Black-Scholes-Merton call/put price (with continuous
+      *>          dividend yield) and the standard Greeks, and returns
+      *>          them to whichever caller supplied the inputs.
+      *>
+      *> Description:
+      *>   - Accepts input parameters:
+      *>       S      = Current price of the underlying
+      *>       K      = Strike price
+      *>       T      = Time to maturity (in years)
+      *>       R      = Risk-free interest rate
+      *>       SIGMA  = Volatility of the underlying asset
+      *>       Q      = Continuous dividend yield of the underlying
+      *>
+      *>   - If T = 0, returns intrinsic value (max(S-K, 0) or
+      *>     max(K-S, 0)) and zeroes the Greeks.
+      *>   - Otherwise:
+      *>       1. Calculates d1 and d2 (dividend-adjusted)
+      *>       2. Approximates normal CDF/PDF of d1 and d2 using a
+      *>          tanh-inspired formula (a smooth, fast approximation)
+      *>       3. Computes the call/put price and the Greeks
+      *>
+      *>   - This paragraph set used to live directly in BLACK-SCHOLES.
+      *>     It was pulled out into its own callable program so the
+      *>     implied-volatility solver can drive the same pricer
+      *>     through repeated calls without duplicating the formulas.
+      *>
+      *> Dependencies:
+      *>   - No external libraries required
+      *>   - Uses COBOL math functions (LOG, EXP, SQRT, MAX)
+      *>
+      *> Note:
+      *>   The normal CDF approximation uses a hyperbolic tangent-style
+      *>   approximation
+      *>
+      *> Modification History:
+      *>   2026-08-08  Extracted from BLACK-SCHOLES so the implied-vol
+      *>               solver and the batch driver share one pricer;
+      *>               added dividend yield and the Greeks.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BS-PRICER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Computation variables
+       01 D1           PIC S9(4)V9(6).
+       01 D2           PIC S9(4)V9(6).
+       01 NEG-D1       PIC S9(4)V9(6).
+       01 NEG-D2       PIC S9(4)V9(6).
+       01 CDF-D1       PIC 9(4)V9(6).
+       01 CDF-D2       PIC 9(4)V9(6).
+       01 CDF-NEG-D1   PIC 9(4)V9(6).
+       01 CDF-NEG-D2   PIC 9(4)V9(6).
+       01 PDF-D1       PIC 9(4)V9(6).
+       01 DISCOUNT-R   PIC 9(4)V9(6).
+       01 DISCOUNT-Q   PIC 9(4)V9(6).
+       01 SIGMA-SQUARED PIC 9(4)V9(6).
+
+      * Variables for normal CDF/PDF approximation. X-CUBED is worked
+      * out in its own step ahead of POLY-TERM so the polynomial used
+      * by the tanh-style CDF approximation reads as the textbook
+      * formula (x + 0.044715*x**3) instead of one long nested
+      * expression.
+       01 X-IN         PIC S9(4)V9(6).
+       01 X-CUBED      PIC S9(4)V9(6).
+       01 POLY-TERM    PIC S9(4)V9(6).
+       01 SCALE-FACTOR PIC 9(4)V9(6).
+       01 EXP-POS-TERM PIC 9(4)V9(6).
+       01 EXP-NEG-TERM PIC 9(4)V9(6).
+       01 CDF-OUT      PIC 9(4)V9(6).
+       01 PDF-OUT      PIC 9(4)V9(6).
+
+      * THETA-DECAY-NUMER/DENOM hold the time-decay term's numerator
+      * and denominator (-S*q(d1)*sigma, and 2*sqrt(T)) separately so
+      * THETA-DECAY-TERM is a plain division of two already-computed
+      * values rather than one long nested expression.
+       01 THETA-DECAY-NUMER PIC S9(5)V9(6).
+       01 THETA-DECAY-DENOM PIC S9(5)V9(6).
+       01 THETA-DECAY-TERM  PIC S9(5)V9(6).
+       01 THETA-RATE-TERM   PIC S9(5)V9(6).
+       01 THETA-DIVIDEND-TERM PIC S9(5)V9(6).
+
+       LINKAGE SECTION.
+       01 BSP-S               PIC 9(5)V9(5).
+       01 BSP-K               PIC 9(5)V9(5).
+       01 BSP-T               PIC 9(1)V9(5).
+       01 BSP-R               PIC S9(1)V9(5) SIGN LEADING SEPARATE.
+       01 BSP-SIGMA           PIC 9(1)V9(5).
+       01 BSP-DIVIDEND-YIELD  PIC S9(1)V9(5) SIGN LEADING SEPARATE.
+       01 BSP-CALLPRICE       PIC 9(6)V9(6).
+       01 BSP-PUTPRICE        PIC 9(6)V9(6).
+       01 BSP-DELTA-CALL      PIC S9(3)V9(6).
+       01 BSP-DELTA-PUT       PIC S9(3)V9(6).
+       01 BSP-GAMMA           PIC S9(3)V9(6).
+       01 BSP-VEGA            PIC S9(5)V9(6).
+       01 BSP-THETA-CALL      PIC S9(5)V9(6).
+       01 BSP-THETA-PUT       PIC S9(5)V9(6).
+       01 BSP-RHO-CALL        PIC S9(5)V9(6).
+       01 BSP-RHO-PUT         PIC S9(5)V9(6).
+       01 BSP-CDF-METHOD      PIC X(12).
+
+       PROCEDURE DIVISION USING BSP-S BSP-K BSP-T BSP-R BSP-SIGMA
+           BSP-DIVIDEND-YIELD BSP-CALLPRICE BSP-PUTPRICE
+           BSP-DELTA-CALL BSP-DELTA-PUT BSP-GAMMA BSP-VEGA
+           BSP-THETA-CALL BSP-THETA-PUT BSP-RHO-CALL BSP-RHO-PUT
+           BSP-CDF-METHOD.
+
+       MAIN.
+           IF BSP-T = 0 THEN
+               PERFORM CALCULATE-INSTANT-VALUE
+           ELSE
+               PERFORM CALCULATE-BLACK-SCHOLES
+           END-IF
+
+           GOBACK.
+
+       CALCULATE-INSTANT-VALUE.
+           COMPUTE BSP-CALLPRICE = FUNCTION MAX(BSP-S - BSP-K, 0)
+           COMPUTE BSP-PUTPRICE  = FUNCTION MAX(BSP-K - BSP-S, 0)
+           MOVE 0 TO BSP-DELTA-CALL BSP-DELTA-PUT BSP-GAMMA BSP-VEGA
+               BSP-THETA-CALL BSP-THETA-PUT BSP-RHO-CALL BSP-RHO-PUT
+           MOVE "INTRINSIC" TO BSP-CDF-METHOD.
+
+       CALCULATE-BLACK-SCHOLES.
+           COMPUTE SIGMA-SQUARED = BSP-SIGMA ** 2
+           COMPUTE D1 = (FUNCTION LOG(BSP-S / BSP-K) +
+           (BSP-R - BSP-DIVIDEND-YIELD + 0.5 * SIGMA-SQUARED) * BSP-T)
+           / (BSP-SIGMA * FUNCTION SQRT(BSP-T))
+           COMPUTE D2 = D1 - BSP-SIGMA * FUNCTION SQRT(BSP-T)
+           COMPUTE NEG-D1 = -1 * D1
+           COMPUTE NEG-D2 = -1 * D2
+
+           MOVE D1 TO X-IN
+           PERFORM NORMAL-CDF
+           MOVE CDF-OUT TO CDF-D1
+           PERFORM NORMAL-PDF
+           MOVE PDF-OUT TO PDF-D1
+
+           MOVE D2 TO X-IN
+           PERFORM NORMAL-CDF
+           MOVE CDF-OUT TO CDF-D2
+
+           MOVE NEG-D1 TO X-IN
+           PERFORM NORMAL-CDF
+           MOVE CDF-OUT TO CDF-NEG-D1
+
+           MOVE NEG-D2 TO X-IN
+           PERFORM NORMAL-CDF
+           MOVE CDF-OUT TO CDF-NEG-D2
+
+           COMPUTE DISCOUNT-R = FUNCTION EXP(-BSP-R * BSP-T)
+           COMPUTE DISCOUNT-Q = FUNCTION EXP(-BSP-DIVIDEND-YIELD
+               * BSP-T)
+
+           COMPUTE BSP-CALLPRICE = BSP-S * DISCOUNT-Q * CDF-D1
+               - BSP-K * DISCOUNT-R * CDF-D2
+           COMPUTE BSP-PUTPRICE  = BSP-K * DISCOUNT-R * CDF-NEG-D2
+               - BSP-S * DISCOUNT-Q * CDF-NEG-D1
+
+           PERFORM CALCULATE-DELTA
+           PERFORM CALCULATE-GAMMA
+           PERFORM CALCULATE-VEGA
+           PERFORM CALCULATE-THETA
+           PERFORM CALCULATE-RHO
+
+           MOVE "TANH-APPROX" TO BSP-CDF-METHOD.
+
+       CALCULATE-DELTA.
+           COMPUTE BSP-DELTA-CALL = DISCOUNT-Q * CDF-D1
+           COMPUTE BSP-DELTA-PUT  = -1 * DISCOUNT-Q * CDF-NEG-D1.
+
+       CALCULATE-GAMMA.
+           COMPUTE BSP-GAMMA = (DISCOUNT-Q * PDF-D1)
+               / (BSP-S * BSP-SIGMA * FUNCTION SQRT(BSP-T)).
+
+       CALCULATE-VEGA.
+           COMPUTE BSP-VEGA = BSP-S * DISCOUNT-Q * PDF-D1
+               * FUNCTION SQRT(BSP-T).
+
+       CALCULATE-THETA.
+           COMPUTE THETA-DECAY-NUMER = -1 * BSP-S * DISCOUNT-Q
+               * PDF-D1 * BSP-SIGMA
+           COMPUTE THETA-DECAY-DENOM = 2 * FUNCTION SQRT(BSP-T)
+           COMPUTE THETA-DECAY-TERM = THETA-DECAY-NUMER
+               / THETA-DECAY-DENOM
+
+           COMPUTE THETA-RATE-TERM = BSP-R * BSP-K * DISCOUNT-R
+               * CDF-D2
+           COMPUTE THETA-DIVIDEND-TERM = BSP-DIVIDEND-YIELD * BSP-S
+               * DISCOUNT-Q * CDF-D1
+           COMPUTE BSP-THETA-CALL = THETA-DECAY-TERM - THETA-RATE-TERM
+               + THETA-DIVIDEND-TERM
+
+           COMPUTE THETA-RATE-TERM = BSP-R * BSP-K * DISCOUNT-R
+               * CDF-NEG-D2
+           COMPUTE THETA-DIVIDEND-TERM = BSP-DIVIDEND-YIELD * BSP-S
+               * DISCOUNT-Q * CDF-NEG-D1
+           COMPUTE BSP-THETA-PUT = THETA-DECAY-TERM + THETA-RATE-TERM
+               - THETA-DIVIDEND-TERM.
+
+       CALCULATE-RHO.
+           COMPUTE BSP-RHO-CALL = BSP-K * BSP-T * DISCOUNT-R * CDF-D2
+           COMPUTE BSP-RHO-PUT  = -1 * BSP-K * BSP-T * DISCOUNT-R
+               * CDF-NEG-D2.
+
+       NORMAL-CDF.
+           COMPUTE X-CUBED = X-IN ** 3
+           COMPUTE POLY-TERM = X-IN + 0.044715 * X-CUBED
+           COMPUTE SCALE-FACTOR = FUNCTION SQRT(2 / 3.141593)
+           COMPUTE EXP-POS-TERM = FUNCTION EXP(SCALE-FACTOR
+               * POLY-TERM)
+           COMPUTE EXP-NEG-TERM = FUNCTION EXP(-1 * SCALE-FACTOR
+               * POLY-TERM)
+           COMPUTE CDF-OUT = 0.5 * (1 +
+               (EXP-POS-TERM - EXP-NEG-TERM)
+               / (EXP-POS-TERM + EXP-NEG-TERM)).
+
+       NORMAL-PDF.
+           COMPUTE PDF-OUT = (1 / FUNCTION SQRT(2 * 3.141593))
+               * FUNCTION EXP(-1 * X-IN ** 2 / 2).
