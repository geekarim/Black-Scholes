@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSREJECT
+      *> Purpose:  Record layout for the input-validation reject report
+      *>           written by VALIDATE-INPUTS when a portfolio record
+      *>           fails range checks and is skipped instead of priced.
+      *> ---------------------------------------------------------------
+       01  REJECT-RECORD.
+           05  RJ-UNDERLYING           PIC X(10).
+           05  RJ-SEQUENCE-NUMBER      PIC 9(6).
+           05  RJ-REASON-CODE          PIC X(4).
+           05  RJ-REASON-TEXT          PIC X(46).
+           05  FILLER                  PIC X(10).
