@@ -0,0 +1,21 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSEXTRAT
+      *> Purpose:  Record layout for the fixed-width pricing extract
+      *>           consumed by the downstream risk aggregation system.
+      *>           EX-VALUATION-DATE is the business date this price
+      *>           was struck on (the run date); EX-EXPIRY-DATE is the
+      *>           contract's own expiry and is carried along as extra
+      *>           context, not a substitute for the valuation date.
+      *> ---------------------------------------------------------------
+       01  EXTRACT-RECORD.
+           05  EX-UNDERLYING           PIC X(10).
+           05  EX-VALUATION-DATE       PIC X(8).
+           05  EX-EXPIRY-DATE          PIC X(8).
+           05  EX-S                    PIC 9(5)V9(5).
+           05  EX-K                    PIC 9(5)V9(5).
+           05  EX-T                    PIC 9(1)V9(5).
+           05  EX-R                    PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  EX-SIGMA                PIC 9(1)V9(5).
+           05  EX-CALLPRICE            PIC 9(6)V9(6).
+           05  EX-PUTPRICE             PIC 9(6)V9(6).
