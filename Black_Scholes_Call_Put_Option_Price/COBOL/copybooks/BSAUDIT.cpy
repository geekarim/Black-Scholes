@@ -0,0 +1,27 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSAUDIT
+      *> Purpose:  Record layout for the pricing run audit/history log.
+      *>           One line is appended per contract priced so audit
+      *>           or model-risk can reproduce or justify a quoted
+      *>           price without relying on saved sysout. AU-SIGMA
+      *>           through AU-NUM-STEPS are every input that can change
+      *>           the quoted price, so the record on its own is enough
+      *>           to reprice and check the contract, not just identify
+      *>           it.
+      *> ---------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AU-RUN-TIMESTAMP        PIC X(15).
+           05  AU-UNDERLYING           PIC X(10).
+           05  AU-S                    PIC 9(5)V9(5).
+           05  AU-K                    PIC 9(5)V9(5).
+           05  AU-T                    PIC 9(1)V9(5).
+           05  AU-R                    PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  AU-SIGMA                PIC 9(1)V9(5).
+           05  AU-DIVIDEND-YIELD       PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  AU-OPTION-STYLE         PIC X(1).
+           05  AU-NUM-STEPS            PIC 9(3).
+           05  AU-CDF-METHOD           PIC X(12).
+           05  AU-CALLPRICE            PIC 9(6)V9(6).
+           05  AU-PUTPRICE             PIC 9(6)V9(6).
