@@ -0,0 +1,41 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSPORTIN
+      *> Purpose:  Record layout for the nightly option portfolio
+      *>           batch input file read by BLACK-SCHOLES.
+      *>
+      *>   PI-OPTION-STYLE drives whether a contract is priced with the
+      *>   European closed-form model or handed off to the American
+      *>   binomial tree (PI-NUM-STEPS is only meaningful for 'A').
+      *>   PI-OPTION-TYPE (C/P) says which side of that pricing result
+      *>   is the position's own exposure, so the summary report rolls
+      *>   up the call leg or the put leg of the price, not always the
+      *>   call leg regardless of what is actually held.
+      *>   PI-POSITION-QTY is signed contract count, long positive,
+      *>   short negative, used for book-level aggregation.
+      *>
+      *>   S, K, T, R, SIGMA and DIVIDEND-YIELD carry a sign so that
+      *>   VALIDATE-INPUTS can recognize an out-of-range record (e.g.
+      *>   a negative price or volatility keyed in by mistake) instead
+      *>   of a truncated magnitude silently wrapping to unsigned.
+      *> ---------------------------------------------------------------
+       01  PORTFOLIO-RECORD.
+           05  PI-UNDERLYING           PIC X(10).
+           05  PI-SEQUENCE-NUMBER      PIC 9(6).
+           05  PI-EXPIRY-DATE          PIC X(8).
+           05  PI-OPTION-STYLE         PIC X(1).
+           05  PI-OPTION-TYPE          PIC X(1).
+           05  PI-S                    PIC S9(5)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PI-K                    PIC S9(5)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PI-T                    PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PI-R                    PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PI-SIGMA                PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PI-DIVIDEND-YIELD       PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PI-NUM-STEPS            PIC 9(3).
+           05  PI-POSITION-QTY         PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER                  PIC X(09).
