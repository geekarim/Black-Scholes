@@ -0,0 +1,24 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSQUOTE
+      *> Purpose:  Record layout for the market-quote input file read
+      *>           by CALC-IMPLIED-VOL. PQ-PRICE-TYPE is 'C' or 'P'
+      *>           depending on which side of the market was quoted.
+      *>           PQ-DIVIDEND-YIELD carries the underlying's continuous
+      *>           yield into the bisection's BS-PRICER calls, the same
+      *>           way PI-DIVIDEND-YIELD does for BLACK-SCHOLES, so a
+      *>           dividend-paying quote does not solve for a biased
+      *>           implied volatility.
+      *> ---------------------------------------------------------------
+       01  QUOTE-RECORD.
+           05  PQ-UNDERLYING           PIC X(10).
+           05  PQ-SEQUENCE-NUMBER      PIC 9(6).
+           05  PQ-S                    PIC 9(5)V9(5).
+           05  PQ-K                    PIC 9(5)V9(5).
+           05  PQ-T                    PIC 9(1)V9(5).
+           05  PQ-R                    PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PQ-DIVIDEND-YIELD       PIC S9(1)V9(5)
+                                            SIGN LEADING SEPARATE.
+           05  PQ-PRICE-TYPE           PIC X(1).
+           05  PQ-MARKET-PRICE         PIC 9(6)V9(6).
+           05  FILLER                  PIC X(03).
