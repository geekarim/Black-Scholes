@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSIVOUT
+      *> Purpose:  Record layout for the implied-volatility results
+      *>           file written by CALC-IMPLIED-VOL.
+      *> ---------------------------------------------------------------
+       01  IMPLIED-VOL-RECORD.
+           05  IV-UNDERLYING           PIC X(10).
+           05  IV-SEQUENCE-NUMBER      PIC 9(6).
+           05  IV-IMPLIED-SIGMA        PIC 9(1)V9(5).
+           05  IV-ITERATIONS           PIC 9(3).
+           05  IV-CONVERGED            PIC X(1).
