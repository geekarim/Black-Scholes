@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------------
+      *> Copybook: BSCHKPT
+      *> Purpose:  Record layout for the restart-checkpoint control
+      *>           file. Holds the key of the last portfolio record
+      *>           successfully priced so a rerun after an abend can
+      *>           resume past it instead of reprocessing the book
+      *>           from the top.
+      *> ---------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CK-UNDERLYING           PIC X(10).
+           05  CK-SEQUENCE-NUMBER      PIC 9(6).
+           05  CK-RUN-TIMESTAMP        PIC X(15).
